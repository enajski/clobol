@@ -0,0 +1,36 @@
+//SUMINTG  JOB (ACCTNO),'BATCH CONTROL GROUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY CONTROL-TOTAL RUN FOR SUMOFINTEGERS (LOAD MODULE
+//* SUMINTS). READS THE NIGHT'S BATCH-SEQ-FILE, PRODUCES SUMRPT
+//* AND APPENDS TO AUDITLOG, UNATTENDED.
+//*
+//* SUMSTEP CONDITION CODES:
+//*   RC 00  ALL BATCHES ACCEPTED AND IN BALANCE
+//*   RC 04  ONE OR MORE BATCHES WERE REJECTED (SEE 3000-EDIT-
+//*          BATCH-RECORD) OR CAME BACK OUT OF BALANCE AGAINST
+//*          THEIR EXPECTED-TOTAL -- CHECK AUDITLOG AND SUMRPT
+//*   RC 16  SUMA OVERFLOWED AND THE RUN WAS HALTED MID-BATCH
+//*
+//* PAGESTEP RUNS ONLY WHEN SUMSTEP CAME BACK NON-ZERO. IT DROPS
+//* A FLAG DATA SET THAT THE SCHEDULER WATCHES FOR AND PAGES THE
+//* OVERNIGHT OPERATOR ON, RATHER THAN LEAVING A BAD RUN TO BE
+//* NOTICED IN THE MORNING.
+//*--------------------------------------------------------------
+//SUMSTEP  EXEC PGM=SUMINTS
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BATCHSEQ DD   DSN=PROD.BATCH.SUMINTS.SEQIN,DISP=SHR
+//SUMRPT   DD   SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.BATCH.SUMINTS.AUDITLOG,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SUMCKPT  DD   DSN=PROD.BATCH.SUMINTS.CKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*--------------------------------------------------------------
+//PAGESTEP EXEC PGM=IEFBR14,COND=(0,EQ,SUMSTEP)
+//FLAGDD   DD   DSN=PROD.BATCH.SUMINTS.FAILFLAG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//
