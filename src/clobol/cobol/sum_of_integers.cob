@@ -1,14 +1,852 @@
       IDENTIFICATION DIVISION.
       PROGRAM-ID. SumOfIntegers.
+      AUTHOR. J. HARTLEY.
+      INSTALLATION. BATCH CONTROL GROUP.
+      DATE-WRITTEN. 2026-08-09.
+      DATE-COMPILED.
+     *>--------------------------------------------------------------
+     *> MODIFICATION HISTORY
+     *>   2026-08-09  JH  Replaced interactive ACCEPT of N with batch
+     *>                   mode: reads BATCH-SEQ-FILE, one N per record,
+     *>                   runs the summation loop once per batch and
+     *>                   writes each batch's result to SUMOUT-FILE
+     *>                   instead of DISPLAY, so a night's batches can
+     *>                   run unattended.
+     *>   2026-08-10  JH  Added an edit step ahead of the summation
+     *>                   loop: a batch record whose sequence count is
+     *>                   non-numeric or not positive is rejected with
+     *>                   an INVALID SEQUENCE COUNT message and skipped
+     *>                   rather than summed or aborting the run.
+     *>   2026-08-11  JH  Every batch now appends a dated record (run
+     *>                   date/time, N, and the resulting suma) to
+     *>                   AUDIT-LOG-FILE so a run can be reconstructed
+     *>                   for audit after the fact.
+     *>   2026-08-12  JH  Added checkpoint/restart for large-N batches:
+     *>                   the summation loop drops a checkpoint every
+     *>                   WS-CHECKPOINT-INTERVAL iterations, and start-up
+     *>                   now looks for a leftover checkpoint and, if
+     *>                   found, skips the batches already completed
+     *>                   and resumes the in-flight one from its last
+     *>                   checkpointed I and suma instead of from 1.
+     *>   2026-08-13  JH  SUMOUT-FILE formalized into REPORT-FILE, a
+     *>                   real print file with a heading (run date),
+     *>                   column headings, a detail line per batch and
+     *>                   a final total footer, so a run produces
+     *>                   something that can be filed with the day's
+     *>                   batch paperwork instead of a console line.
+     *>   2026-08-14  JH  Added optional START-VALUE and STEP fields to
+     *>                   the batch record so a batch can checksum any
+     *>                   consecutive-sequence range (e.g. check numbers
+     *>                   50000 thru N, or every other sequence number),
+     *>                   not just 1-to-N by 1. Blank fields keep the
+     *>                   original 1-by-1 behavior.
+     *>   2026-08-15  JH  Added an optional EXPECTED-TOTAL field to the
+     *>                   batch record. When present, the computed suma
+     *>                   is reconciled against it after the summation
+     *>                   loop; a mismatch prints an OUT OF BALANCE
+     *>                   exception line on the report with the
+     *>                   expected value and the difference, and marks
+     *>                   the batch OUT OF BALANCE on the detail line
+     *>                   and in the audit log. Blank keeps the batch
+     *>                   unreconciled, as before.
+     *>   2026-08-16  JH  Added a GROUP-CODE field to the batch record
+     *>                   for shops that need department/group subtotals
+     *>                   instead of (or alongside) the grand total.
+     *>                   Batch records are assumed pre-sorted by group,
+     *>                   the same control-break assumption as our other
+     *>                   batch reports; the report now breaks and
+     *>                   prints a subtotal line whenever GROUP-CODE
+     *>                   changes, plus one final subtotal for the last
+     *>                   group before the grand total footer. A file
+     *>                   with no GROUP-CODE values (all spaces) still
+     *>                   works as before, producing one subtotal equal
+     *>                   to the grand total.
+     *>   2026-08-17  JH  Widened suma from BINARY-LONG to a packed
+     *>                   S9(17) COMP-3 field sized for our real
+     *>                   volumes, and added ON SIZE ERROR to ADD I TO
+     *>                   SUMA so an overflow halts the run with a
+     *>                   clear message instead of silently wrapping.
+     *>                   The grand/group totals and the expected-total
+     *>                   reconciliation fields were widened to match
+     *>                   so none of them truncate a value suma can now
+     *>                   hold. N and I are unaffected; they're sequence
+     *>                   bounds, not accumulators, and are already
+     *>                   range-checked on the way in.
+     *>   2026-08-18  JH  SumOfIntegers now sets RETURN-CODE before
+     *>                   STOP RUN (4 if JOB-HAD-ERRORS, 0 otherwise;
+     *>                   the SUMA overflow path already sets 16) so the
+     *>                   nightly JCL can test the step's condition code
+     *>                   and page the overnight operator on a bad run
+     *>                   instead of it sitting unnoticed in AUDITLOG.
+     *>                   See src/clobol/jcl for the driving job.
+     *>   2026-08-19  JH  CHECKPOINT-FILE is now closed on every pass
+     *>                   through 1100-CHECK-RESTART, not just when a
+     *>                   checkpoint is found, so 4100-WRITE-CHECKPOINT
+     *>                   can reopen it for output on a normal run.
+     *>                   Added FILE STATUS checks on BATCHSEQ, SUMRPT
+     *>                   and AUDITLOG opens.
+     *>                   The grand/group total accumulations now carry
+     *>                   ON SIZE ERROR too, routed through a new
+     *>                   8100-ABORT-ON-OVERFLOW that logs an OVERFLOW
+     *>                   audit record and preserves the checkpoint
+     *>                   instead of deleting it, so an aborted run can
+     *>                   resume instead of reprocessing from batch 1.
+     *>                   CHECKPOINT-RECORD now also carries the group
+     *>                   code and the grand/group totals so a restarted
+     *>                   run picks those back up; REPORT-FILE is opened
+     *>                   EXTEND (with a resume marker line) instead of
+     *>                   OUTPUT on a restart so the prior batches'
+     *>                   detail lines survive. WS-RESTART-SUMA widened
+     *>                   to match SUMA's COMP-3 PIC (it was still
+     *>                   BINARY-LONG and wrapping on restore). Rejected
+     *>                   batches now also get a REPORT-FILE detail line
+     *>                   instead of just an audit entry. SUMRPT's JCL
+     *>                   DCB corrected back to RECFM=FB/LRECL=132 to
+     *>                   match the program's record (no carriage-
+     *>                   control byte is ever written).
+     *>   2026-08-20  JH  3090-EDIT-FAILED now names the actual field
+     *>                   that failed edit instead of always saying
+     *>                   SEQUENCE COUNT. WS-RESTART-SWITCH is cleared
+     *>                   unconditionally once the checkpointed batch
+     *>                   is reached, not only when it re-passes edit.
+     *>                   The checkpoint is now also refreshed the
+     *>                   moment a batch completes
+     *>                   (4120-CHECKPOINT-BATCH-COMPLETE), not only
+     *>                   every WS-CHECKPOINT-INTERVAL iterations, so a
+     *>                   finished batch can't be replayed on restart.
+     *>                   8100-ABORT-ON-OVERFLOW now writes the in-
+     *>                   flight batch's report line when its own suma
+     *>                   was already valid (the grand/group total was
+     *>                   what overflowed). The report footer now shows
+     *>                   the rejected and out-of-balance batch counts.
+     *>                   FLAGDD in the JCL changed to DISP=(MOD,CATLG,
+     *>                   CATLG) so a leftover flag from a prior bad
+     *>                   night doesn't block the next one.
+     *>   2026-08-21  JH  4100-WRITE-CHECKPOINT now stores the NEXT I
+     *>                   to process instead of the one just added, so
+     *>                   a restart no longer adds the last checkpointed
+     *>                   iteration to suma a second time. Added
+     *>                   CK-BATCH-IN-PROGRESS to CHECKPOINT-RECORD so
+     *>                   1100-CHECK-RESTART/2000-PROCESS-BATCH-RECORD
+     *>                   can tell a mid-loop checkpoint from the
+     *>                   placeholder 4120-CHECKPOINT-BATCH-COMPLETE
+     *>                   writes at a batch boundary; a resumed batch
+     *>                   that hadn't started yet now gets its own
+     *>                   START-VALUE/STEP instead of the placeholder
+     *>                   zeros. AUDITLOG's JCL DD now carries the same
+     *>                   DISP/SPACE/UNIT as SUMCKPT so the first-ever
+     *>                   run doesn't abend trying to allocate it.
+     *>--------------------------------------------------------------
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT BATCH-SEQ-FILE ASSIGN TO "BATCHSEQ"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-BATCH-FILE-STATUS.
+          SELECT REPORT-FILE ASSIGN TO "SUMRPT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-REPORT-FILE-STATUS.
+          SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-FILE-STATUS.
+          SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "SUMCKPT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-CKPT-FILE-STATUS.
       DATA DIVISION.
+      FILE SECTION.
+      FD  BATCH-SEQ-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+      01  BATCH-RECORD.
+          05  BR-GROUP-CODE           PIC X(05).
+          05  BR-START-VALUE          PIC X(09).
+          05  BR-STEP-VALUE           PIC X(05).
+          05  BR-END-VALUE            PIC X(09).
+          05  BR-EXPECTED-TOTAL       PIC X(15).
+          05  FILLER                  PIC X(37).
+      FD  REPORT-FILE
+          RECORD CONTAINS 132 CHARACTERS.
+      01  REPORT-LINE                 PIC X(132).
+      FD  AUDIT-LOG-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+      01  AUDIT-RECORD.
+          05  AL-RUN-DATE             PIC 9(08).
+          05  FILLER                  PIC X(01).
+          05  AL-RUN-TIME             PIC 9(08).
+          05  FILLER                  PIC X(01).
+          05  AL-BATCH-SEQ-NO         PIC 9(09).
+          05  FILLER                  PIC X(01).
+          05  AL-GROUP-CODE           PIC X(05).
+          05  FILLER                  PIC X(01).
+          05  AL-END-VALUE            PIC -(9)9.
+          05  FILLER                  PIC X(01).
+          05  AL-SUMA                 PIC -(17)9.
+          05  FILLER                  PIC X(01).
+          05  AL-STATUS               PIC X(15).
+          05  FILLER                  PIC X(01).
+      FD  CHECKPOINT-FILE
+          RECORD CONTAINS 120 CHARACTERS.
+      01  CHECKPOINT-RECORD.
+          05  CK-BATCH-SEQ-NO         PIC 9(09).
+          05  FILLER                  PIC X(01).
+          05  CK-GROUP-CODE           PIC X(05).
+          05  FILLER                  PIC X(01).
+          05  CK-END-VALUE            PIC 9(09).
+          05  FILLER                  PIC X(01).
+          05  CK-CURRENT-I            PIC 9(09).
+          05  FILLER                  PIC X(01).
+          05  CK-RUNNING-SUMA         PIC -(17)9.
+          05  FILLER                  PIC X(01).
+          05  CK-GRAND-TOTAL          PIC -(17)9.
+          05  FILLER                  PIC X(01).
+          05  CK-GROUP-SUBTOTAL       PIC -(17)9.
+          05  FILLER                  PIC X(01).
+          05  CK-BATCH-IN-PROGRESS    PIC X(01).
+          05  FILLER                  PIC X(26).
       WORKING-STORAGE SECTION.
-      01 n    BINARY-LONG.
-      01 i    BINARY-LONG.
-      01 suma BINARY-LONG VALUE 0.
+      77  WS-BATCH-FILE-STATUS        PIC X(02).
+      77  WS-REPORT-FILE-STATUS       PIC X(02).
+      77  WS-AUDIT-FILE-STATUS        PIC X(02).
+      77  WS-CKPT-FILE-STATUS         PIC X(02).
+      01  WS-SWITCHES.
+          05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+              88  BATCH-FILE-EOF               VALUE 'Y'.
+          05  WS-VALID-SWITCH         PIC X(01) VALUE 'Y'.
+              88  BATCH-RECORD-VALID            VALUE 'Y'.
+              88  BATCH-RECORD-INVALID          VALUE 'N'.
+          05  WS-JOB-STATUS-SWITCH    PIC X(01) VALUE 'N'.
+              88  JOB-HAD-ERRORS                VALUE 'Y'.
+          05  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+              88  RESTART-IN-PROGRESS           VALUE 'Y'.
+          05  WS-RESTART-MIDBATCH-SWITCH
+                                      PIC X(01) VALUE 'N'.
+              88  RESTART-BATCH-IN-PROGRESS     VALUE 'Y'.
+          05  WS-HAS-EXPECTED-SWITCH  PIC X(01) VALUE 'N'.
+              88  BATCH-HAS-EXPECTED-TOTAL      VALUE 'Y'.
+          05  WS-BALANCE-SWITCH       PIC X(01) VALUE 'Y'.
+              88  BATCH-IN-BALANCE              VALUE 'Y'.
+              88  BATCH-OUT-OF-BALANCE          VALUE 'N'.
+          05  WS-FIRST-RECORD-SWITCH  PIC X(01) VALUE 'Y'.
+              88  FIRST-BATCH-RECORD            VALUE 'Y'.
+          05  WS-OVERFLOW-SWITCH      PIC X(01) VALUE 'N'.
+              88  BATCH-OVERFLOWED              VALUE 'Y'.
+          05  WS-SUMA-COMPLETE-SWITCH PIC X(01) VALUE 'N'.
+              88  BATCH-SUMA-COMPLETE           VALUE 'Y'.
+      01  WS-COUNTERS.
+          05  WS-BATCH-SEQ-NO         PIC 9(09) BINARY VALUE 0.
+          05  WS-INVALID-COUNT        PIC 9(05) BINARY VALUE 0.
+          05  WS-OUT-OF-BALANCE-COUNT PIC 9(05) BINARY VALUE 0.
+          05  WS-SKIP-COUNT           PIC 9(09) BINARY VALUE 0.
+          05  WS-CHECKPOINT-INTERVAL  PIC 9(09) BINARY VALUE 100000.
+          05  WS-ITERATIONS-SINCE-CKPT
+                                      PIC 9(09) BINARY VALUE 0.
+      01  WS-RESTART-VALUES.
+          05  WS-RESTART-BATCH-SEQ-NO PIC 9(09) BINARY VALUE 0.
+          05  WS-RESTART-I            BINARY-LONG VALUE 0.
+          05  WS-RESTART-SUMA         PIC S9(17) COMP-3 VALUE 0.
+      01  WS-RUN-DATE                 PIC 9(08).
+      01  WS-RUN-TIME                 PIC 9(08).
+      01  WS-START-VALUE               BINARY-LONG VALUE 1.
+      01  WS-STEP-VALUE                BINARY-LONG VALUE 1.
+      01  WS-EXPECTED-TOTAL            PIC S9(17) COMP-3 VALUE 0.
+      01  WS-DIFFERENCE                PIC S9(17) COMP-3 VALUE 0.
+      01  WS-EDIT-FAILED-LABEL          PIC X(15) VALUE SPACES.
+      01  WS-EDIT-FAILED-VALUE          PIC X(15) VALUE SPACES.
+      01  WS-CURRENT-GROUP             PIC X(05) VALUE SPACES.
+      01  WS-GROUP-SUBTOTAL            PIC S9(17) COMP-3 VALUE 0.
+      01  WS-GRAND-TOTAL               PIC S9(17) COMP-3 VALUE 0.
+      01  WS-RPT-HDG1-LINE.
+          05  FILLER                  PIC X(01) VALUE SPACE.
+          05  FILLER                  PIC X(45)
+                  VALUE "SUM OF INTEGERS - CONTROL TOTAL REPORT".
+          05  FILLER                  PIC X(10) VALUE SPACES.
+          05  RH1-LABEL               PIC X(09) VALUE "RUN DATE:".
+          05  FILLER                  PIC X(01) VALUE SPACE.
+          05  RH1-RUN-DATE            PIC 9(08).
+          05  FILLER                  PIC X(58) VALUE SPACES.
+      01  WS-RPT-HDG2-LINE.
+          05  FILLER                  PIC X(01) VALUE SPACE.
+          05  FILLER                  PIC X(10) VALUE "BATCH SEQ#".
+          05  FILLER                  PIC X(03) VALUE SPACES.
+          05  FILLER                  PIC X(05) VALUE "GROUP".
+          05  FILLER                  PIC X(02) VALUE SPACES.
+          05  FILLER                  PIC X(10) VALUE "END VALUE".
+          05  FILLER                  PIC X(03) VALUE SPACES.
+          05  FILLER                  PIC X(15) VALUE "SUMA (TOTAL)".
+          05  FILLER                  PIC X(03) VALUE SPACES.
+          05  FILLER                  PIC X(08) VALUE "STATUS".
+          05  FILLER                  PIC X(72) VALUE SPACES.
+      01  WS-RPT-DETAIL-LINE.
+          05  FILLER                  PIC X(01) VALUE SPACE.
+          05  RD-BATCH-SEQ-NO         PIC ZZZZZZZZ9.
+          05  FILLER                  PIC X(04) VALUE SPACES.
+          05  RD-GROUP-CODE           PIC X(05).
+          05  FILLER                  PIC X(02) VALUE SPACES.
+          05  RD-END-VALUE            PIC Z(8)9.
+          05  FILLER                  PIC X(04) VALUE SPACES.
+          05  RD-SUMA                 PIC -(17)9.
+          05  FILLER                  PIC X(04) VALUE SPACES.
+          05  RD-STATUS               PIC X(08).
+          05  FILLER                  PIC X(68) VALUE SPACES.
+      01  WS-RPT-OOB-LINE.
+          05  FILLER                  PIC X(04) VALUE SPACES.
+          05  FILLER                  PIC X(16)
+                  VALUE "**OUT OF BALANCE".
+          05  FILLER                  PIC X(02) VALUE SPACES.
+          05  FILLER                  PIC X(10) VALUE "EXPECTED: ".
+          05  RO-EXPECTED             PIC -(17)9.
+          05  FILLER                  PIC X(02) VALUE SPACES.
+          05  FILLER                  PIC X(07) VALUE "DIFF: ".
+          05  RO-DIFFERENCE           PIC -(17)9.
+          05  FILLER                  PIC X(55) VALUE SPACES.
+      01  WS-RPT-GROUP-LINE.
+          05  FILLER                  PIC X(01) VALUE SPACE.
+          05  FILLER                  PIC X(07) VALUE "GROUP: ".
+          05  RG-GROUP-CODE           PIC X(05).
+          05  FILLER                  PIC X(03) VALUE SPACES.
+          05  FILLER                  PIC X(10) VALUE "SUBTOTAL: ".
+          05  RG-SUBTOTAL             PIC -(17)9.
+          05  FILLER                  PIC X(88) VALUE SPACES.
+      01  WS-RPT-TOTAL-LINE.
+          05  FILLER                  PIC X(01) VALUE SPACE.
+          05  FILLER                  PIC X(20) VALUE "FINAL TOTAL (SUMA):".
+          05  FILLER                  PIC X(02) VALUE SPACES.
+          05  RT-GRAND-TOTAL          PIC -(17)9.
+          05  FILLER                  PIC X(91) VALUE SPACES.
+      01  WS-RPT-RESUME-LINE.
+          05  FILLER                  PIC X(01) VALUE SPACE.
+          05  FILLER                  PIC X(42)
+                  VALUE "*** RUN RESUMED FROM CHECKPOINT AT BATCH ".
+          05  RR-BATCH-SEQ-NO         PIC ZZZZZZZZ9.
+          05  FILLER                  PIC X(80) VALUE SPACES.
+      01  WS-RPT-SUMMARY-LINE.
+          05  FILLER                  PIC X(01) VALUE SPACE.
+          05  FILLER                  PIC X(17) VALUE "BATCHES REJECTED:".
+          05  RS-INVALID-COUNT        PIC ZZZZ9.
+          05  FILLER                  PIC X(03) VALUE SPACES.
+          05  FILLER                  PIC X(18)
+                  VALUE "OUT OF BALANCE:".
+          05  RS-OUT-OF-BALANCE-COUNT PIC ZZZZ9.
+          05  FILLER                  PIC X(83) VALUE SPACES.
+      01  n    BINARY-LONG.
+      01  i    BINARY-LONG.
+      01  suma PIC S9(17) COMP-3 VALUE 0.
       PROCEDURE DIVISION.
-      DISPLAY "Enter a positive integer"
-      ACCEPT n
-      PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
-          ADD i TO suma
-      END-PERFORM
-      DISPLAY "The sum is " suma.
+     *>--------------------------------------------------------------
+     *> 0000-MAIN-PROCESS
+     *>   Drives the whole run: open files, process one batch record
+     *>   at a time until end of file, close files, then hand the job
+     *>   scheduler a condition code: 0 if every batch was accepted and
+     *>   in balance, 4 if any batch was rejected or came back out of
+     *>   balance (JOB-HAD-ERRORS), 16 if suma overflowed and the run
+     *>   was halted early (set directly at the ON SIZE ERROR in
+     *>   2000-PROCESS-BATCH-RECORD).
+     *>--------------------------------------------------------------
+      0000-MAIN-PROCESS.
+          PERFORM 1000-INITIALIZE THRU 1000-EXIT
+          PERFORM 2000-PROCESS-BATCH-RECORD THRU 2000-EXIT
+              UNTIL BATCH-FILE-EOF
+          PERFORM 8000-TERMINATE THRU 8000-EXIT
+          IF JOB-HAD-ERRORS
+              MOVE 4 TO RETURN-CODE
+          ELSE
+              MOVE 0 TO RETURN-CODE
+          END-IF
+          STOP RUN.
+     *>--------------------------------------------------------------
+     *> 1000-INITIALIZE
+     *>--------------------------------------------------------------
+      1000-INITIALIZE.
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+          ACCEPT WS-RUN-TIME FROM TIME
+          OPEN INPUT BATCH-SEQ-FILE
+          IF WS-BATCH-FILE-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN BATCHSEQ, FILE STATUS "
+                  WS-BATCH-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+          END-IF
+          PERFORM 1100-CHECK-RESTART THRU 1100-EXIT
+          IF RESTART-IN-PROGRESS
+              OPEN EXTEND REPORT-FILE
+          ELSE
+              OPEN OUTPUT REPORT-FILE
+          END-IF
+          IF WS-REPORT-FILE-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN SUMRPT, FILE STATUS "
+                  WS-REPORT-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+          END-IF
+          OPEN EXTEND AUDIT-LOG-FILE
+          IF WS-AUDIT-FILE-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN AUDITLOG, FILE STATUS "
+                  WS-AUDIT-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+          END-IF
+          PERFORM 1190-WRITE-REPORT-HEADERS THRU 1190-EXIT
+          PERFORM 2100-READ-BATCH-RECORD THRU 2100-EXIT.
+      1000-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 1190-WRITE-REPORT-HEADERS
+     *>   A fresh run gets the full heading block. A restarted run's
+     *>   REPORT-FILE is opened EXTEND (so the batches already printed
+     *>   before the interruption are preserved), so it gets a one-line
+     *>   resume marker instead of a second heading block.
+     *>--------------------------------------------------------------
+      1190-WRITE-REPORT-HEADERS.
+          IF RESTART-IN-PROGRESS
+              PERFORM 1195-WRITE-RESUME-MARKER THRU 1195-EXIT
+          ELSE
+              MOVE WS-RUN-DATE TO RH1-RUN-DATE
+              MOVE WS-RPT-HDG1-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+              MOVE WS-RPT-HDG2-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+          END-IF.
+      1190-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 1195-WRITE-RESUME-MARKER
+     *>--------------------------------------------------------------
+      1195-WRITE-RESUME-MARKER.
+          MOVE WS-RESTART-BATCH-SEQ-NO TO RR-BATCH-SEQ-NO
+          MOVE WS-RPT-RESUME-LINE TO REPORT-LINE
+          WRITE REPORT-LINE.
+      1195-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 1100-CHECK-RESTART
+     *>   Looks for a checkpoint file left behind by an interrupted
+     *>   run. If one is found, the batches it says are already
+     *>   complete are skipped, and the grand/group totals and current
+     *>   group are restored so the rest of the run picks up the
+     *>   running picture instead of starting it over from zero. The
+     *>   checkpointed I and running suma are only substituted into
+     *>   the resumed batch when CK-BATCH-IN-PROGRESS says the
+     *>   checkpoint caught that batch mid-loop; a checkpoint taken at
+     *>   a batch boundary (4120-CHECKPOINT-BATCH-COMPLETE) carries
+     *>   placeholder zeros there, and that next batch must still
+     *>   start from its own START-VALUE/0, not those placeholders. If
+     *>   no checkpoint exists (the normal case on every clean run),
+     *>   the file is still closed here so 4100-WRITE-CHECKPOINT can
+     *>   reopen it for output later.
+     *>--------------------------------------------------------------
+      1100-CHECK-RESTART.
+          OPEN INPUT CHECKPOINT-FILE
+          IF WS-CKPT-FILE-STATUS = "00"
+              READ CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              SET RESTART-IN-PROGRESS TO TRUE
+              MOVE CK-BATCH-SEQ-NO TO WS-RESTART-BATCH-SEQ-NO
+              MOVE CK-CURRENT-I TO WS-RESTART-I
+              MOVE CK-RUNNING-SUMA TO WS-RESTART-SUMA
+              MOVE CK-GRAND-TOTAL TO WS-GRAND-TOTAL
+              MOVE CK-GROUP-SUBTOTAL TO WS-GROUP-SUBTOTAL
+              MOVE CK-GROUP-CODE TO WS-CURRENT-GROUP
+              MOVE CK-BATCH-IN-PROGRESS TO WS-RESTART-MIDBATCH-SWITCH
+              MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+              DISPLAY "RESUMING FROM CHECKPOINT AT BATCH "
+                  WS-RESTART-BATCH-SEQ-NO
+              PERFORM 1150-SKIP-COMPLETED-BATCHES THRU 1150-EXIT
+          ELSE
+              CLOSE CHECKPOINT-FILE
+          END-IF.
+      1100-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 1150-SKIP-COMPLETED-BATCHES
+     *>   Re-reads and discards the batch records already finished
+     *>   before the job was interrupted, leaving the file positioned
+     *>   so the next read returns the in-flight batch record.
+     *>--------------------------------------------------------------
+      1150-SKIP-COMPLETED-BATCHES.
+          COMPUTE WS-SKIP-COUNT = WS-RESTART-BATCH-SEQ-NO - 1
+          MOVE WS-SKIP-COUNT TO WS-BATCH-SEQ-NO
+          PERFORM 2100-READ-BATCH-RECORD THRU 2100-EXIT
+              WS-SKIP-COUNT TIMES.
+      1150-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 2000-PROCESS-BATCH-RECORD
+     *>   Edits one batch record and, if it passes, runs the existing
+     *>   summation logic for its N and writes the result, before
+     *>   reading the next batch record.
+     *>--------------------------------------------------------------
+      2000-PROCESS-BATCH-RECORD.
+          ADD 1 TO WS-BATCH-SEQ-NO
+          PERFORM 3000-EDIT-BATCH-RECORD THRU 3000-EXIT
+          IF BATCH-RECORD-VALID
+              PERFORM 2050-CHECK-GROUP-BREAK THRU 2050-EXIT
+              MOVE 'N' TO WS-SUMA-COMPLETE-SWITCH
+              IF RESTART-IN-PROGRESS AND RESTART-BATCH-IN-PROGRESS
+                  MOVE WS-RESTART-I TO i
+                  MOVE WS-RESTART-SUMA TO suma
+              ELSE
+                  MOVE WS-START-VALUE TO i
+                  MOVE 0 TO suma
+              END-IF
+              PERFORM VARYING i FROM i BY WS-STEP-VALUE UNTIL i > n
+                  ADD i TO suma
+                      ON SIZE ERROR
+                          PERFORM 8100-ABORT-ON-OVERFLOW THRU 8100-EXIT
+                  END-ADD
+                  ADD 1 TO WS-ITERATIONS-SINCE-CKPT
+                  IF WS-ITERATIONS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                      PERFORM 4100-WRITE-CHECKPOINT THRU 4100-EXIT
+                      MOVE 0 TO WS-ITERATIONS-SINCE-CKPT
+                  END-IF
+              END-PERFORM
+              SET BATCH-SUMA-COMPLETE TO TRUE
+              ADD suma TO WS-GRAND-TOTAL
+                  ON SIZE ERROR
+                      PERFORM 8100-ABORT-ON-OVERFLOW THRU 8100-EXIT
+              END-ADD
+              ADD suma TO WS-GROUP-SUBTOTAL
+                  ON SIZE ERROR
+                      PERFORM 8100-ABORT-ON-OVERFLOW THRU 8100-EXIT
+              END-ADD
+              PERFORM 4120-CHECKPOINT-BATCH-COMPLETE THRU 4120-EXIT
+              MOVE 0 TO WS-ITERATIONS-SINCE-CKPT
+              SET BATCH-IN-BALANCE TO TRUE
+              IF BATCH-HAS-EXPECTED-TOTAL
+                  PERFORM 6000-RECONCILE-BATCH THRU 6000-EXIT
+              END-IF
+              PERFORM 2900-WRITE-REPORT-DETAIL THRU 2900-EXIT
+              IF BATCH-OUT-OF-BALANCE
+                  PERFORM 2950-WRITE-OOB-EXCEPTION THRU 2950-EXIT
+              END-IF
+              PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+          END-IF
+          MOVE 'N' TO WS-RESTART-SWITCH
+          MOVE 'N' TO WS-RESTART-MIDBATCH-SWITCH
+          PERFORM 2100-READ-BATCH-RECORD THRU 2100-EXIT.
+      2000-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 2050-CHECK-GROUP-BREAK
+     *>   Batch records are assumed pre-sorted by GROUP-CODE, the same
+     *>   control-break assumption as our other batch reports. The
+     *>   first valid record of the run simply establishes the current
+     *>   group; any later record whose GROUP-CODE differs closes out
+     *>   the prior group's subtotal before starting a new one.
+     *>--------------------------------------------------------------
+      2050-CHECK-GROUP-BREAK.
+          IF FIRST-BATCH-RECORD
+              MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+              MOVE BR-GROUP-CODE TO WS-CURRENT-GROUP
+          ELSE
+              IF BR-GROUP-CODE NOT = WS-CURRENT-GROUP
+                  PERFORM 2980-WRITE-GROUP-SUBTOTAL THRU 2980-EXIT
+                  MOVE 0 TO WS-GROUP-SUBTOTAL
+                  MOVE BR-GROUP-CODE TO WS-CURRENT-GROUP
+              END-IF
+          END-IF.
+      2050-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 2980-WRITE-GROUP-SUBTOTAL
+     *>   Prints the subtotal line for the group that just ended,
+     *>   called on a group break and once more at end of job for the
+     *>   last group in the file.
+     *>--------------------------------------------------------------
+      2980-WRITE-GROUP-SUBTOTAL.
+          MOVE WS-CURRENT-GROUP TO RG-GROUP-CODE
+          MOVE WS-GROUP-SUBTOTAL TO RG-SUBTOTAL
+          MOVE WS-RPT-GROUP-LINE TO REPORT-LINE
+          WRITE REPORT-LINE.
+      2980-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 2100-READ-BATCH-RECORD
+     *>--------------------------------------------------------------
+      2100-READ-BATCH-RECORD.
+          READ BATCH-SEQ-FILE
+              AT END
+                  SET BATCH-FILE-EOF TO TRUE
+          END-READ.
+      2100-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 3000-EDIT-BATCH-RECORD
+     *>   Rejects a batch record whose start value, step, sequence
+     *>   count or expected total is not numeric, or whose sequence
+     *>   count is not positive or step is zero, the batch-mode
+     *>   equivalent of re-prompting for a good value: the bad record
+     *>   is flagged and skipped instead of being summed or aborting
+     *>   the run. START-VALUE, STEP and EXPECTED-TOTAL may be left
+     *>   blank; START-VALUE/STEP default to 1-to-N-by-1 and a blank
+     *>   EXPECTED-TOTAL simply leaves the batch unreconciled.
+     *>--------------------------------------------------------------
+      3000-EDIT-BATCH-RECORD.
+          SET BATCH-RECORD-VALID TO TRUE
+          MOVE 1 TO WS-START-VALUE
+          MOVE 1 TO WS-STEP-VALUE
+          IF BR-START-VALUE = SPACES
+              GO TO 3050-EDIT-STEP
+          END-IF
+          IF BR-START-VALUE IS NOT NUMERIC
+              MOVE "START-VALUE" TO WS-EDIT-FAILED-LABEL
+              MOVE BR-START-VALUE TO WS-EDIT-FAILED-VALUE
+              GO TO 3090-EDIT-FAILED
+          END-IF
+          MOVE BR-START-VALUE TO WS-START-VALUE.
+      3050-EDIT-STEP.
+          IF BR-STEP-VALUE = SPACES
+              GO TO 3070-EDIT-END-VALUE
+          END-IF
+          IF BR-STEP-VALUE IS NOT NUMERIC
+              MOVE "STEP-VALUE" TO WS-EDIT-FAILED-LABEL
+              MOVE BR-STEP-VALUE TO WS-EDIT-FAILED-VALUE
+              GO TO 3090-EDIT-FAILED
+          END-IF
+          MOVE BR-STEP-VALUE TO WS-STEP-VALUE
+          IF WS-STEP-VALUE = 0
+              MOVE "STEP-VALUE" TO WS-EDIT-FAILED-LABEL
+              MOVE BR-STEP-VALUE TO WS-EDIT-FAILED-VALUE
+              GO TO 3090-EDIT-FAILED
+          END-IF.
+      3070-EDIT-END-VALUE.
+          IF BR-END-VALUE IS NOT NUMERIC
+              MOVE "SEQUENCE COUNT" TO WS-EDIT-FAILED-LABEL
+              MOVE BR-END-VALUE TO WS-EDIT-FAILED-VALUE
+              GO TO 3090-EDIT-FAILED
+          END-IF
+          MOVE BR-END-VALUE TO n
+          IF n NOT > 0
+              MOVE "SEQUENCE COUNT" TO WS-EDIT-FAILED-LABEL
+              MOVE BR-END-VALUE TO WS-EDIT-FAILED-VALUE
+              GO TO 3090-EDIT-FAILED
+          END-IF.
+      3080-EDIT-EXPECTED-TOTAL.
+          MOVE 'N' TO WS-HAS-EXPECTED-SWITCH
+          IF BR-EXPECTED-TOTAL = SPACES
+              GO TO 3000-EXIT
+          END-IF
+          IF BR-EXPECTED-TOTAL IS NOT NUMERIC
+              MOVE "EXPECTED-TOTAL" TO WS-EDIT-FAILED-LABEL
+              MOVE BR-EXPECTED-TOTAL TO WS-EDIT-FAILED-VALUE
+              GO TO 3090-EDIT-FAILED
+          END-IF
+          MOVE BR-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+          SET BATCH-HAS-EXPECTED-TOTAL TO TRUE
+          GO TO 3000-EXIT.
+      3090-EDIT-FAILED.
+          SET BATCH-RECORD-INVALID TO TRUE
+          DISPLAY "INVALID " WS-EDIT-FAILED-LABEL " ON BATCH "
+              WS-BATCH-SEQ-NO ": " WS-EDIT-FAILED-VALUE
+          ADD 1 TO WS-INVALID-COUNT
+          SET JOB-HAD-ERRORS TO TRUE
+          MOVE 0 TO n
+          MOVE 0 TO suma
+          PERFORM 2900-WRITE-REPORT-DETAIL THRU 2900-EXIT
+          PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+      3000-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 2900-WRITE-REPORT-DETAIL
+     *>   Writes one report line for the batch just summed.
+     *>--------------------------------------------------------------
+      2900-WRITE-REPORT-DETAIL.
+          MOVE WS-BATCH-SEQ-NO TO RD-BATCH-SEQ-NO
+          MOVE BR-GROUP-CODE TO RD-GROUP-CODE
+          MOVE n TO RD-END-VALUE
+          MOVE suma TO RD-SUMA
+          IF BATCH-RECORD-INVALID
+              MOVE "REJECTED" TO RD-STATUS
+          ELSE
+              IF BATCH-OUT-OF-BALANCE
+                  MOVE "OUT BAL" TO RD-STATUS
+              ELSE
+                  MOVE "OK" TO RD-STATUS
+              END-IF
+          END-IF
+          MOVE WS-RPT-DETAIL-LINE TO REPORT-LINE
+          WRITE REPORT-LINE.
+      2900-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 2950-WRITE-OOB-EXCEPTION
+     *>   Writes an exception line under a batch's detail line when
+     *>   6000-RECONCILE-BATCH has found the computed suma does not
+     *>   match the batch's EXPECTED-TOTAL.
+     *>--------------------------------------------------------------
+      2950-WRITE-OOB-EXCEPTION.
+          MOVE WS-EXPECTED-TOTAL TO RO-EXPECTED
+          MOVE WS-DIFFERENCE TO RO-DIFFERENCE
+          MOVE WS-RPT-OOB-LINE TO REPORT-LINE
+          WRITE REPORT-LINE.
+      2950-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 4100-WRITE-CHECKPOINT
+     *>   Drops the in-flight batch and its running suma to the
+     *>   checkpoint file so an interrupted run can resume mid-batch
+     *>   instead of starting it over from 1. CK-CURRENT-I is stored
+     *>   as the NEXT value to process (I has already been added to
+     *>   SUMA by the time this runs), not the one just added, so a
+     *>   restart doesn't add it a second time.
+     *>--------------------------------------------------------------
+      4100-WRITE-CHECKPOINT.
+          MOVE WS-BATCH-SEQ-NO TO CK-BATCH-SEQ-NO
+          MOVE BR-GROUP-CODE TO CK-GROUP-CODE
+          MOVE n TO CK-END-VALUE
+          COMPUTE CK-CURRENT-I = i + WS-STEP-VALUE
+          MOVE suma TO CK-RUNNING-SUMA
+          MOVE WS-GRAND-TOTAL TO CK-GRAND-TOTAL
+          MOVE WS-GROUP-SUBTOTAL TO CK-GROUP-SUBTOTAL
+          MOVE 'Y' TO CK-BATCH-IN-PROGRESS
+          PERFORM 4190-REWRITE-CHECKPOINT-FILE THRU 4190-EXIT.
+      4100-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 4120-CHECKPOINT-BATCH-COMPLETE
+     *>   Refreshes the checkpoint the moment a batch finishes (not
+     *>   only every WS-CHECKPOINT-INTERVAL iterations), naming the
+     *>   next unstarted batch rather than the one that just completed.
+     *>   Without this, a checkpoint written mid-loop for batch K can
+     *>   still be on disk after K finishes; a restart would then skip
+     *>   only through K-1 and reprocess K's already-reported,
+     *>   already-audited record a second time. CK-CURRENT-I/
+     *>   CK-RUNNING-SUMA are placeholders, not real progress, since
+     *>   the next batch hasn't started; CK-BATCH-IN-PROGRESS is set
+     *>   to 'N' so 1100-CHECK-RESTART/2000-PROCESS-BATCH-RECORD know
+     *>   to start that batch normally from its own START-VALUE/0
+     *>   instead of substituting these placeholders.
+     *>--------------------------------------------------------------
+      4120-CHECKPOINT-BATCH-COMPLETE.
+          COMPUTE CK-BATCH-SEQ-NO = WS-BATCH-SEQ-NO + 1
+          MOVE WS-CURRENT-GROUP TO CK-GROUP-CODE
+          MOVE 0 TO CK-END-VALUE
+          MOVE 0 TO CK-CURRENT-I
+          MOVE 0 TO CK-RUNNING-SUMA
+          MOVE WS-GRAND-TOTAL TO CK-GRAND-TOTAL
+          MOVE WS-GROUP-SUBTOTAL TO CK-GROUP-SUBTOTAL
+          MOVE 'N' TO CK-BATCH-IN-PROGRESS
+          PERFORM 4190-REWRITE-CHECKPOINT-FILE THRU 4190-EXIT.
+      4120-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 4190-REWRITE-CHECKPOINT-FILE
+     *>--------------------------------------------------------------
+      4190-REWRITE-CHECKPOINT-FILE.
+          OPEN OUTPUT CHECKPOINT-FILE
+          WRITE CHECKPOINT-RECORD
+          CLOSE CHECKPOINT-FILE.
+      4190-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 6000-RECONCILE-BATCH
+     *>   Compares the computed suma against the batch's EXPECTED-
+     *>   TOTAL and flags the batch OUT OF BALANCE if they differ,
+     *>   so a control-total mismatch shows up on the report and in
+     *>   the audit log instead of passing silently.
+     *>--------------------------------------------------------------
+      6000-RECONCILE-BATCH.
+          COMPUTE WS-DIFFERENCE = suma - WS-EXPECTED-TOTAL
+          IF WS-DIFFERENCE NOT = 0
+              SET BATCH-OUT-OF-BALANCE TO TRUE
+              DISPLAY "OUT OF BALANCE ON BATCH " WS-BATCH-SEQ-NO
+                  ": EXPECTED " WS-EXPECTED-TOTAL " ACTUAL " suma
+                  " DIFFERENCE " WS-DIFFERENCE
+              ADD 1 TO WS-OUT-OF-BALANCE-COUNT
+              SET JOB-HAD-ERRORS TO TRUE
+          END-IF.
+      6000-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 7000-WRITE-AUDIT-RECORD
+     *>   Appends one dated audit trail entry for the batch just
+     *>   processed, valid or not, so the run can be reconstructed
+     *>   later from AUDIT-LOG-FILE alone.
+     *>--------------------------------------------------------------
+      7000-WRITE-AUDIT-RECORD.
+          MOVE SPACES TO AUDIT-RECORD
+          MOVE WS-RUN-DATE TO AL-RUN-DATE
+          MOVE WS-RUN-TIME TO AL-RUN-TIME
+          MOVE WS-BATCH-SEQ-NO TO AL-BATCH-SEQ-NO
+          MOVE BR-GROUP-CODE TO AL-GROUP-CODE
+          MOVE n TO AL-END-VALUE
+          MOVE suma TO AL-SUMA
+          IF BATCH-OVERFLOWED
+              MOVE "OVERFLOW" TO AL-STATUS
+          ELSE
+              IF BATCH-RECORD-INVALID
+                  MOVE "INVALID" TO AL-STATUS
+              ELSE
+                  IF BATCH-OUT-OF-BALANCE
+                      MOVE "OUT OF BALANCE" TO AL-STATUS
+                  ELSE
+                      MOVE "OK" TO AL-STATUS
+                  END-IF
+              END-IF
+          END-IF
+          WRITE AUDIT-RECORD.
+      7000-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 8000-TERMINATE
+     *>   Normal end-of-job: close out the last group's subtotal and
+     *>   the report footer, close the files, and delete the
+     *>   checkpoint, since a clean completion has nothing left to
+     *>   resume.
+     *>--------------------------------------------------------------
+      8000-TERMINATE.
+          IF NOT FIRST-BATCH-RECORD
+              PERFORM 2980-WRITE-GROUP-SUBTOTAL THRU 2980-EXIT
+          END-IF
+          PERFORM 8900-WRITE-REPORT-FOOTER THRU 8900-EXIT
+          PERFORM 8050-CLOSE-FILES THRU 8050-EXIT
+          DELETE FILE CHECKPOINT-FILE.
+      8000-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 8050-CLOSE-FILES
+     *>--------------------------------------------------------------
+      8050-CLOSE-FILES.
+          CLOSE BATCH-SEQ-FILE
+          CLOSE REPORT-FILE
+          CLOSE AUDIT-LOG-FILE.
+      8050-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 8100-ABORT-ON-OVERFLOW
+     *>   A SUMA accumulation (per-batch or the running grand/group
+     *>   totals) has overflowed. Write an OVERFLOW audit record for
+     *>   the batch in flight so the run's outcome isn't just a
+     *>   console line, close the files WITHOUT deleting the
+     *>   checkpoint (so the next run resumes from it instead of
+     *>   reprocessing the whole batch file), and halt the job.
+     *>   When the overflow hit the grand/group-total accumulators
+     *>   instead of the batch's own ADD I TO SUMA loop, the batch's
+     *>   suma is itself valid, so its report detail line is written
+     *>   too, the same as any other completed batch, before the run
+     *>   halts.
+     *>--------------------------------------------------------------
+      8100-ABORT-ON-OVERFLOW.
+          SET BATCH-OVERFLOWED TO TRUE
+          DISPLAY "SUMA OVERFLOW ON BATCH " WS-BATCH-SEQ-NO
+              ": RUN TERMINATED"
+          IF BATCH-SUMA-COMPLETE
+              PERFORM 2900-WRITE-REPORT-DETAIL THRU 2900-EXIT
+          END-IF
+          PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+          PERFORM 8050-CLOSE-FILES THRU 8050-EXIT
+          MOVE 16 TO RETURN-CODE
+          STOP RUN.
+      8100-EXIT.
+          EXIT.
+     *>--------------------------------------------------------------
+     *> 8900-WRITE-REPORT-FOOTER
+     *>--------------------------------------------------------------
+      8900-WRITE-REPORT-FOOTER.
+          MOVE WS-GRAND-TOTAL TO RT-GRAND-TOTAL
+          MOVE WS-RPT-TOTAL-LINE TO REPORT-LINE
+          WRITE REPORT-LINE
+          MOVE WS-INVALID-COUNT TO RS-INVALID-COUNT
+          MOVE WS-OUT-OF-BALANCE-COUNT TO RS-OUT-OF-BALANCE-COUNT
+          MOVE WS-RPT-SUMMARY-LINE TO REPORT-LINE
+          WRITE REPORT-LINE.
+      8900-EXIT.
+          EXIT.
